@@ -5,6 +5,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT AgendaFile ASSIGN TO "agenda.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ChaveComp
+               FILE STATUS IS FileStatus.
+           SELECT ParticipantesFile ASSIGN TO "AgendaParticipantes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+           SELECT LogFile ASSIGN TO "AgendaLog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+           SELECT CSVFile ASSIGN TO "agenda_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+           SELECT FeriadosFile ASSIGN TO "AgendaFeriados.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FileStatus.
 
@@ -12,43 +26,107 @@
        FILE SECTION.
        FD AgendaFile.
        01 RegistroAgenda.
-           05 DataComp      PIC 9(8).
-           05 HoraComp      PIC 9(4).
+           05 ChaveComp.
+               10 DataComp      PIC 9(8).
+               10 HoraComp      PIC 9(4).
            05 Duracao       PIC 9(3).
            05 Prioridade    PIC 9.
            05 DescricaoComp PIC X(50).
+           05 RecorrCod     PIC X.
+           05 RecorrFim     PIC 9(8).
+
+       FD ParticipantesFile.
+       01 RegistroParticipante.
+           05 DataPart      PIC 9(8).
+           05 HoraPart      PIC 9(4).
+           05 NomePart      PIC X(30).
+
+       FD LogFile.
+       01 RegistroLog.
+           05 LogTsData     PIC 9(8).
+           05 LogTsHora     PIC 9(4).
+           05 LogAcao       PIC X(10).
+           05 LogDataComp   PIC 9(8).
+           05 LogHoraComp   PIC 9(4).
+           05 LogDescComp   PIC X(50).
+
+       FD CSVFile.
+       01 RegistroCSV   PIC X(120).
+
+       FD FeriadosFile.
+       01 RegistroFeriado.
+           05 FeriadoData  PIC 9(8).
+           05 FeriadoDesc  PIC X(40).
 
        WORKING-STORAGE SECTION.
-       77 Opcao        PIC 9.
+       77 Opcao        PIC 99.
        77 Continuar    PIC X VALUE 'S'.
        77 FileStatus   PIC XX.
        77 Today        PIC 9(8).
        77 CurrTime     PIC 9(4).
-       77 CountAgenda  PIC 9(3) VALUE 0.
+       77 CountAgenda  PIC 9(4) VALUE 0.
+       77 MaxAgenda    PIC 9(4) VALUE 9999.
        77 Conflict     PIC X VALUE 'N'.
 
        01 ArrayAgenda.
-           05 AgendaItem OCCURS 100 TIMES INDEXED BY IDX.
-               10 DataArr      PIC 9(8).
-               10 HoraArr      PIC 9(4).
-               10 DuracaoArr   PIC 9(3).
-               10 PriorArr     PIC 9.
-               10 DescArr      PIC X(50).
-
-       77 I            PIC 9(3).
-       77 J            PIC 9(3).
+           05 AgendaItem OCCURS 9999 TIMES INDEXED BY IDX.
+               10 DataArr       PIC 9(8).
+               10 HoraArr       PIC 9(4).
+               10 DuracaoArr    PIC 9(3).
+               10 PriorArr      PIC 9.
+               10 DescArr       PIC X(50).
+               10 RecorrArr     PIC X.
+               10 RecorrFimArr  PIC 9(8).
+
+       77 I            PIC 9(4).
+       77 J            PIC 9(4).
        77 TempDate     PIC 9(8).
        77 TempHora     PIC 9(4).
        77 TempDur      PIC 9(3).
        77 TempPrior    PIC 9.
        77 TempDesc     PIC X(50).
        77 TempInt      PIC 9(4).
+       77 TempRecorrCod PIC X.
+       77 TempRecorrFim PIC 9(8).
+       77 DataRec      PIC 9(8).
+       77 RecInt       PIC 9(9).
+       77 RecAno       PIC 9(4).
+       77 RecMes       PIC 99.
+       77 RecDia       PIC 99.
+       77 MaxDiaMes    PIC 99.
+       77 DataBloco       PIC 9(8).
+       77 DataIniPeriodo  PIC 9(8).
+       77 DataFimPeriodo  PIC 9(8).
+       77 FimBloco        PIC 9(4).
+       77 TempNomePart    PIC X(30).
+       77 AchouComp       PIC X VALUE 'N'.
+       77 TsData          PIC 9(8).
+       77 TsHora          PIC 9(4).
+       77 LogAcaoAtual    PIC X(10).
+       77 DadosValidos    PIC X VALUE 'S'.
+       77 OpcaoConsulta   PIC 9.
+       77 TempPalavra     PIC X(50).
+       77 LenPalavra      PIC 9(3).
+       77 PosBusca        PIC 9(3).
+       77 AchouPalavra    PIC X.
+       77 TempPriorIni    PIC 9.
+       77 TempPriorFim    PIC 9.
+       77 CountFeriados   PIC 9(3) VALUE 0.
+       77 MaxFeriados     PIC 9(3) VALUE 500.
+       77 ConflictFeriado PIC X VALUE 'N'.
+       77 PosIns          PIC 9(4).
+       77 RecDiaOrig      PIC 99.
+
+       01 ArrayFeriados.
+           05 FeriadoItem OCCURS 500 TIMES.
+               10 FeriadoArr      PIC 9(8).
+               10 FeriadoDescArr  PIC X(40).
 
        PROCEDURE DIVISION.
 
        MAIN.
-          MOVE FUNCTION CURRENT-DATE(1:8) TO Today
-          MOVE FUNCTION CURRENT-DATE(9:12) TO CurrTime
+           MOVE FUNCTION CURRENT-DATE(1:8) TO Today
+           MOVE FUNCTION CURRENT-DATE(9:12) TO CurrTime
 
            OPEN I-O AgendaFile
            IF FileStatus = "35"
@@ -58,6 +136,7 @@
            END-IF
 
            PERFORM CarregarAgenda
+           PERFORM CarregarFeriados
            PERFORM MostrarProximo
            PERFORM MostrarBlocosLivres
 
@@ -68,6 +147,11 @@
                DISPLAY "3 - Consultar"
                DISPLAY "4 - Remover"
                DISPLAY "5 - Exportar CSV"
+               DISPLAY "6 - Blocos Livres por Periodo"
+               DISPLAY "7 - Adicionar Participante"
+               DISPLAY "8 - Listar Participantes"
+               DISPLAY "9 - Ver Log de Auditoria"
+               DISPLAY "10 - Importar CSV"
                DISPLAY "0 - Sair"
                ACCEPT Opcao
 
@@ -77,12 +161,16 @@
                    WHEN 3 PERFORM Consultar
                    WHEN 4 PERFORM Remover
                    WHEN 5 PERFORM ExportarCSV
+                   WHEN 6 PERFORM MostrarBlocosPeriodo
+                   WHEN 7 PERFORM AdicionarParticipante
+                   WHEN 8 PERFORM ListarParticipantes
+                   WHEN 9 PERFORM VerLog
+                   WHEN 10 PERFORM ImportarCSV
                    WHEN 0 MOVE 'N' TO Continuar
                    WHEN OTHER DISPLAY "Opcao invalida."
                END-EVALUATE
            END-PERFORM
 
-           PERFORM SalvarAgenda
            CLOSE AgendaFile
            DISPLAY "Fim da agenda."
            STOP RUN.
@@ -90,27 +178,67 @@
        *>----------------- CARREGAR AGENDA -----------------
        CarregarAgenda.
            MOVE 0 TO CountAgenda
+           MOVE LOW-VALUES TO ChaveComp
+           START AgendaFile KEY IS >= ChaveComp
+               INVALID KEY CONTINUE
+           END-START
            PERFORM UNTIL FileStatus = "10"
                READ AgendaFile NEXT
-                   AT END MOVE "S" TO Conflict
+                   AT END CONTINUE
                    NOT AT END
-                       ADD 1 TO CountAgenda
-                       MOVE DataComp TO DataArr(CountAgenda)
-                       MOVE HoraComp TO HoraArr(CountAgenda)
-                       MOVE Duracao TO DuracaoArr(CountAgenda)
-                       MOVE Prioridade TO PriorArr(CountAgenda)
-                       MOVE DescricaoComp TO DescArr(CountAgenda)
+                       IF CountAgenda < MaxAgenda
+                           ADD 1 TO CountAgenda
+                           MOVE DataComp TO DataArr(CountAgenda)
+                           MOVE HoraComp TO HoraArr(CountAgenda)
+                           MOVE Duracao TO DuracaoArr(CountAgenda)
+                           MOVE Prioridade TO PriorArr(CountAgenda)
+                           MOVE DescricaoComp TO DescArr(CountAgenda)
+                           MOVE RecorrCod TO RecorrArr(CountAgenda)
+                           MOVE RecorrFim TO RecorrFimArr(CountAgenda)
+                       ELSE
+                           DISPLAY "Aviso: limite de "
+                              MaxAgenda " compromissos em memoria "
+                              "atingido - registros adicionais do "
+                              "arquivo nao foram carregados."
+                       END-IF
                END-READ
            END-PERFORM
-           MOVE 'N' TO Conflict
-           PERFORM OrdenarAgenda
+           .
+
+       *>----------------- CARREGAR FERIADOS -----------------
+       CarregarFeriados.
+           OPEN INPUT FeriadosFile
+           IF FileStatus = "35"
+               DISPLAY "Nenhum calendario de feriados configurado."
+           ELSE
+               PERFORM UNTIL FileStatus = "10"
+                   READ FeriadosFile NEXT
+                       AT END CONTINUE
+                       NOT AT END
+                           IF CountFeriados < MaxFeriados
+                               ADD 1 TO CountFeriados
+                               MOVE FeriadoData
+                                  TO FeriadoArr(CountFeriados)
+                               MOVE FeriadoDesc
+                                  TO FeriadoDescArr(CountFeriados)
+                           ELSE
+                               DISPLAY "Aviso: limite de "
+                                  MaxFeriados " feriados em memoria "
+                                  "atingido - registros adicionais do "
+                                  "calendario nao foram carregados."
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FeriadosFile
+           END-IF
            .
 
        *>----------------- MOSTRAR PROXIMO -----------------
        MostrarProximo.
            DISPLAY "---- PROXIMO COMPROMISSO ----"
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
-               IF DataArr(I) > Today OR (DataArr(I) = Today AND HoraArr(I) >= CurrTime)
+               IF DataArr(I) > Today OR
+                  (DataArr(I) = Today AND HoraArr(I) >= CurrTime)
                    DISPLAY "Data:" DataArr(I) " Hora:" HoraArr(I)
                    DISPLAY "Prioridade:" PriorArr(I)
                    DISPLAY "Descricao:" DescArr(I)
@@ -122,121 +250,482 @@
 
        *>----------------- MOSTRAR BLOCOS LIVRES -----------------
        MostrarBlocosLivres.
-           DISPLAY "---- BLOCOS LIVRES DO DIA ----"
+           MOVE Today TO DataBloco
+           PERFORM MostrarBlocosDia
+           .
+
+       *>----------------- MOSTRAR BLOCOS DO DIA -----------------
+       MostrarBlocosDia.
+           DISPLAY "---- BLOCOS LIVRES DE " DataBloco " ----"
            MOVE 0 TO TempInt
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
-               IF DataArr(I) = Today
+               IF DataArr(I) = DataBloco
                    IF TempInt < HoraArr(I)
                        DISPLAY TempInt " até " HoraArr(I)
                    END-IF
-                   ADD DuracaoArr(I) TO HoraArr(I)
-                   MOVE HoraArr(I) TO TempInt
+                   COMPUTE FimBloco = HoraArr(I) + DuracaoArr(I)
+                   IF FimBloco > TempInt
+                       MOVE FimBloco TO TempInt
+                   END-IF
                END-IF
            END-PERFORM
            DISPLAY TempInt " até 2400 (fim do dia)"
            DISPLAY "-----------------------------"
            .
 
+       *>----------------- BLOCOS LIVRES POR PERIODO -----------------
+       MostrarBlocosPeriodo.
+           DISPLAY "Data Inicial (AAAAMMDD): "
+           ACCEPT DataIniPeriodo
+           DISPLAY "Data Final (AAAAMMDD): "
+           ACCEPT DataFimPeriodo
+           MOVE DataIniPeriodo TO DataBloco
+           PERFORM UNTIL DataBloco > DataFimPeriodo
+               PERFORM MostrarBlocosDia
+               PERFORM AvancarDia
+           END-PERFORM
+           .
+
+       *>----------------- AVANCAR DIA -----------------
+       AvancarDia.
+           COMPUTE RecInt = FUNCTION INTEGER-OF-DATE(DataBloco) + 1
+           COMPUTE DataBloco = FUNCTION DATE-OF-INTEGER(RecInt)
+           .
+
        *>----------------- ADICIONAR -----------------
        Adicionar.
-           DISPLAY "Data (AAAAMMDD): "
-           ACCEPT TempDate
-           DISPLAY "Hora (HHMM): "
-           ACCEPT TempHora
-           DISPLAY "Duracao (minutos): "
-           ACCEPT TempDur
+           MOVE 'N' TO DadosValidos
+           PERFORM UNTIL DadosValidos = 'S'
+               DISPLAY "Data (AAAAMMDD): "
+               ACCEPT TempDate
+               DISPLAY "Hora (HHMM): "
+               ACCEPT TempHora
+               DISPLAY "Duracao (minutos): "
+               ACCEPT TempDur
+               PERFORM ValidarData
+               IF DadosValidos NOT = 'S'
+                   DISPLAY "Dados invalidos - tente novamente."
+               END-IF
+           END-PERFORM
            DISPLAY "Prioridade (1-9): "
            ACCEPT TempPrior
            DISPLAY "Descricao: "
            ACCEPT TempDesc
+           INSPECT TempDesc REPLACING ALL "," BY ";"
+
+           MOVE "N" TO TempRecorrCod
+           MOVE 0 TO TempRecorrFim
+           DISPLAY "Recorrencia (N-Nenhuma S-Semanal M-Mensal): "
+           ACCEPT TempRecorrCod
+           IF TempRecorrCod = "S" OR TempRecorrCod = "M"
+               MOVE 'N' TO DadosValidos
+               PERFORM UNTIL DadosValidos = 'S'
+                   DISPLAY "Data Final da Recorrencia (AAAAMMDD): "
+                   ACCEPT TempRecorrFim
+                   MOVE TempDate TO DataRec
+                   MOVE TempRecorrFim TO TempDate
+                   PERFORM ValidarSoData
+                   MOVE DataRec TO TempDate
+                   IF DadosValidos = 'S'
+                       AND TempRecorrFim NOT > TempDate
+                       MOVE 'N' TO DadosValidos
+                       DISPLAY "Data final deve ser posterior a "
+                          "data do compromisso - tente novamente."
+                   ELSE
+                       IF DadosValidos NOT = 'S'
+                           DISPLAY "Data final invalida - tente "
+                              "novamente."
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
 
            PERFORM VerificarConflito
            IF Conflict = 'N'
-               ADD 1 TO CountAgenda
-               MOVE TempDate TO DataArr(CountAgenda)
-               MOVE TempHora TO HoraArr(CountAgenda)
-               MOVE TempDur TO DuracaoArr(CountAgenda)
-               MOVE TempPrior TO PriorArr(CountAgenda)
-               MOVE TempDesc TO DescArr(CountAgenda)
+               PERFORM InserirItem
                DISPLAY "Compromisso adicionado."
+               IF TempRecorrCod = "S" OR TempRecorrCod = "M"
+                   PERFORM GerarRecorrencias
+               END-IF
            ELSE
-               DISPLAY "Conflito de horario!"
+               IF ConflictFeriado = 'S'
+                   DISPLAY "Data bloqueada - feriado/blackout!"
+               ELSE
+                   DISPLAY "Conflito de horario!"
+               END-IF
            END-IF
-           PERFORM OrdenarAgenda
            .
 
-       *>----------------- VERIFICAR CONFLITO -----------------
-       VerificarConflito.
-           MOVE 'N' TO Conflict
+       *>----------------- INSERIR ITEM -----------------
+       InserirItem.
+           IF CountAgenda >= MaxAgenda
+               DISPLAY "Capacidade maxima da agenda atingida - "
+                  "compromisso nao adicionado."
+           ELSE
+               MOVE TempDate TO DataComp
+               MOVE TempHora TO HoraComp
+               MOVE TempDur TO Duracao
+               MOVE TempPrior TO Prioridade
+               MOVE TempDesc TO DescricaoComp
+               MOVE TempRecorrCod TO RecorrCod
+               MOVE TempRecorrFim TO RecorrFim
+               WRITE RegistroAgenda
+                   INVALID KEY
+                       DISPLAY "Erro: ja existe um compromisso em "
+                          TempDate "/" TempHora
+                          " - nao adicionado."
+                   NOT INVALID KEY
+                       PERFORM AcharPosIns
+                       PERFORM VARYING J FROM CountAgenda BY -1
+                           UNTIL J < PosIns
+                           MOVE DataArr(J) TO DataArr(J + 1)
+                           MOVE HoraArr(J) TO HoraArr(J + 1)
+                           MOVE DuracaoArr(J) TO DuracaoArr(J + 1)
+                           MOVE PriorArr(J) TO PriorArr(J + 1)
+                           MOVE DescArr(J) TO DescArr(J + 1)
+                           MOVE RecorrArr(J) TO RecorrArr(J + 1)
+                           MOVE RecorrFimArr(J) TO RecorrFimArr(J + 1)
+                       END-PERFORM
+                       MOVE TempDate TO DataArr(PosIns)
+                       MOVE TempHora TO HoraArr(PosIns)
+                       MOVE TempDur TO DuracaoArr(PosIns)
+                       MOVE TempPrior TO PriorArr(PosIns)
+                       MOVE TempDesc TO DescArr(PosIns)
+                       MOVE TempRecorrCod TO RecorrArr(PosIns)
+                       MOVE TempRecorrFim TO RecorrFimArr(PosIns)
+                       ADD 1 TO CountAgenda
+                       MOVE "ADICIONAR" TO LogAcaoAtual
+                       PERFORM GravarLog
+               END-WRITE
+           END-IF
+           .
+
+       *>----------------- ACHAR POSICAO DE INSERCAO -----------------
+       AcharPosIns.
+           COMPUTE PosIns = CountAgenda + 1
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
-               IF TempDate = DataArr(I)
-                   IF (TempHora >= HoraArr(I) AND TempHora < HoraArr(I) + DuracaoArr(I)) OR
-                      (TempHora + TempDur > HoraArr(I) AND TempHora + TempDur <= HoraArr(I) + DuracaoArr(I))
-                       MOVE 'S' TO Conflict
-                       EXIT PERFORM
-                   END-IF
+               IF DataArr(I) > TempDate OR
+                  (DataArr(I) = TempDate AND HoraArr(I) > TempHora)
+                   MOVE I TO PosIns
+                   EXIT PERFORM
                END-IF
            END-PERFORM
            .
 
-       *>----------------- ORDENAR -----------------
-       OrdenarAgenda.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= CountAgenda
-               MOVE I TO J
-               ADD 1 TO J
-               PERFORM VARYING J FROM J BY 1 UNTIL J > CountAgenda
-                   IF DataArr(I) > DataArr(J)
-                       PERFORM Trocar
-                   ELSE
-                       IF DataArr(I) = DataArr(J) AND HoraArr(I) > HoraArr(J)
-                           PERFORM Trocar
-                       ELSE
-                           IF DataArr(I) = DataArr(J) AND HoraArr(I) = HoraArr(J) AND PriorArr(I) < PriorArr(J)
-                               PERFORM Trocar
+       *>----------------- GRAVAR LOG -----------------
+       GravarLog.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TsData
+           MOVE FUNCTION CURRENT-DATE(9:12) TO TsHora
+           OPEN EXTEND LogFile
+           IF FileStatus = "35"
+               OPEN OUTPUT LogFile
+               CLOSE LogFile
+               OPEN EXTEND LogFile
+           END-IF
+           MOVE TsData TO LogTsData
+           MOVE TsHora TO LogTsHora
+           MOVE LogAcaoAtual TO LogAcao
+           MOVE TempDate TO LogDataComp
+           MOVE TempHora TO LogHoraComp
+           MOVE TempDesc TO LogDescComp
+           WRITE RegistroLog
+           CLOSE LogFile
+           .
+
+       *>----------------- VER LOG DE AUDITORIA -----------------
+       VerLog.
+           DISPLAY "Data do Compromisso (AAAAMMDD): "
+           ACCEPT TempDate
+           OPEN INPUT LogFile
+           IF FileStatus = "35"
+               DISPLAY "Nenhum registro de auditoria."
+           ELSE
+               PERFORM UNTIL FileStatus = "10"
+                   READ LogFile NEXT
+                       AT END CONTINUE
+                       NOT AT END
+                           IF LogDataComp = TempDate
+                               DISPLAY LogTsData " " LogTsHora " "
+                                  LogAcao " " LogDataComp " "
+                                  LogHoraComp " " LogDescComp
                            END-IF
-                       END-IF
-                   END-IF
+                   END-READ
                END-PERFORM
+               CLOSE LogFile
+           END-IF
+           .
+
+       *>----------------- GERAR RECORRENCIAS -----------------
+       GerarRecorrencias.
+           MOVE TempDate TO DataRec
+           COMPUTE RecDiaOrig = FUNCTION MOD(TempDate, 100)
+           PERFORM UNTIL DataRec >= TempRecorrFim
+               IF TempRecorrCod = "S"
+                   PERFORM AvancarSemana
+               ELSE
+                   PERFORM AvancarMes
+               END-IF
+               IF DataRec > TempRecorrFim
+                   EXIT PERFORM
+               END-IF
+               MOVE DataRec TO TempDate
+               PERFORM VerificarConflito
+               IF Conflict = 'N'
+                   PERFORM InserirItem
+               ELSE
+                   DISPLAY "Ocorrencia de " DataRec
+                      " em conflito - ignorada."
+               END-IF
            END-PERFORM
            .
 
-       *>----------------- TROCAR -----------------
-       Trocar.
-           MOVE DataArr(I) TO TempDate
-           MOVE HoraArr(I) TO TempHora
-           MOVE DuracaoArr(I) TO TempDur
-           MOVE PriorArr(I) TO TempPrior
-           MOVE DescArr(I) TO TempDesc
-
-           MOVE DataArr(J) TO DataArr(I)
-           MOVE HoraArr(J) TO HoraArr(I)
-           MOVE DuracaoArr(J) TO DuracaoArr(I)
-           MOVE PriorArr(J) TO PriorArr(I)
-           MOVE DescArr(J) TO DescArr(I)
-
-           MOVE TempDate TO DataArr(J)
-           MOVE TempHora TO HoraArr(J)
-           MOVE TempDur TO DuracaoArr(J)
-           MOVE TempPrior TO PriorArr(J)
-           MOVE TempDesc TO DescArr(J)
+       *>----------------- AVANCAR SEMANA -----------------
+       AvancarSemana.
+           COMPUTE RecInt = FUNCTION INTEGER-OF-DATE(DataRec) + 7
+           COMPUTE DataRec = FUNCTION DATE-OF-INTEGER(RecInt)
+           .
+
+       *>----------------- AVANCAR MES -----------------
+       AvancarMes.
+           COMPUTE RecAno = DataRec / 10000
+           COMPUTE RecMes = FUNCTION MOD(DataRec / 100, 100)
+           ADD 1 TO RecMes
+           IF RecMes > 12
+               MOVE 1 TO RecMes
+               ADD 1 TO RecAno
+           END-IF
+           PERFORM DiasNoMes
+           IF RecDiaOrig > MaxDiaMes
+               MOVE MaxDiaMes TO RecDia
+           ELSE
+               MOVE RecDiaOrig TO RecDia
+           END-IF
+           COMPUTE DataRec = RecAno * 10000 + RecMes * 100 + RecDia
+           .
+
+       *>----------------- DIAS NO MES -----------------
+       DiasNoMes.
+           EVALUATE RecMes
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO MaxDiaMes
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO MaxDiaMes
+               WHEN 2
+                   IF FUNCTION MOD(RecAno, 4) = 0
+                      AND (FUNCTION MOD(RecAno, 100) NOT = 0
+                           OR FUNCTION MOD(RecAno, 400) = 0)
+                       MOVE 29 TO MaxDiaMes
+                   ELSE
+                       MOVE 28 TO MaxDiaMes
+                   END-IF
+           END-EVALUATE
+           .
+
+       *>----------------- VALIDAR SO A DATA -----------------
+       ValidarSoData.
+           MOVE 'S' TO DadosValidos
+           COMPUTE RecAno = TempDate / 10000
+           COMPUTE RecMes = FUNCTION MOD(TempDate / 100, 100)
+           COMPUTE RecDia = FUNCTION MOD(TempDate, 100)
+           IF RecAno < 1 OR RecMes < 1 OR RecMes > 12 OR RecDia < 1
+               MOVE 'N' TO DadosValidos
+               DISPLAY "Data invalida."
+           ELSE
+               PERFORM DiasNoMes
+               IF RecDia > MaxDiaMes
+                   MOVE 'N' TO DadosValidos
+                   DISPLAY "Data invalida - dia nao existe no mes."
+               END-IF
+           END-IF
+           .
+
+       *>----------------- VALIDAR DATA/HORA/DURACAO -----------------
+       ValidarData.
+           PERFORM ValidarSoData
+           IF FUNCTION MOD(TempHora, 100) > 59
+              OR TempHora > 2359
+               MOVE 'N' TO DadosValidos
+               DISPLAY "Hora invalida - use HHMM entre 0000 e 2359."
+           END-IF
+           IF TempDur <= 0
+               MOVE 'N' TO DadosValidos
+               DISPLAY "Duracao invalida - deve ser maior que zero."
+           ELSE
+               IF TempHora + TempDur > 2400
+                   MOVE 'N' TO DadosValidos
+                   DISPLAY "Duracao invalida - ultrapassa 2400."
+               END-IF
+           END-IF
+           .
+
+       *>----------------- VERIFICAR CONFLITO -----------------
+       VerificarConflito.
+           MOVE 'N' TO Conflict
+           MOVE 'N' TO ConflictFeriado
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountFeriados
+               IF TempDate = FeriadoArr(I)
+                   MOVE 'S' TO Conflict
+                   MOVE 'S' TO ConflictFeriado
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF Conflict = 'N'
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
+                   IF TempDate = DataArr(I)
+                       IF (TempHora >= HoraArr(I) AND
+                           TempHora < HoraArr(I) + DuracaoArr(I)) OR
+                          (TempHora + TempDur > HoraArr(I) AND
+                           TempHora + TempDur <=
+                              HoraArr(I) + DuracaoArr(I))
+                           MOVE 'S' TO Conflict
+                           EXIT PERFORM
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
            .
 
        *>----------------- LISTAR -----------------
        Listar.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
-               DISPLAY DataArr(I) " " HoraArr(I) " | Pri:" PriorArr(I) " Desc:" DescArr(I)
+               DISPLAY DataArr(I) " " HoraArr(I) " | Pri:" PriorArr(I)
+                  " Desc:" DescArr(I)
            END-PERFORM
            .
 
        *>----------------- CONSULTAR -----------------
        Consultar.
+           DISPLAY "Buscar por: 1-Data 2-Palavra-chave "
+              "3-Faixa de Prioridade 4-Faixa de Datas"
+           ACCEPT OpcaoConsulta
+           EVALUATE OpcaoConsulta
+               WHEN 1 PERFORM ConsultarPorData
+               WHEN 2 PERFORM ConsultarPorPalavra
+               WHEN 3 PERFORM ConsultarPorPrioridade
+               WHEN 4 PERFORM ConsultarPorPeriodo
+               WHEN OTHER DISPLAY "Opcao invalida."
+           END-EVALUATE
+           .
+
+       *>----------------- CONSULTAR POR DATA -----------------
+       ConsultarPorData.
            DISPLAY "Data (AAAAMMDD): "
            ACCEPT TempDate
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
                IF DataArr(I) = TempDate
-                   DISPLAY "Hora:" HoraArr(I) " | Pri:" PriorArr(I) " Desc:" DescArr(I)
+                   DISPLAY "Hora:" HoraArr(I) " | Pri:" PriorArr(I)
+                      " Desc:" DescArr(I)
+               END-IF
+           END-PERFORM
+           .
+
+       *>----------------- CONSULTAR POR PALAVRA-CHAVE -----------------
+       ConsultarPorPalavra.
+           DISPLAY "Palavra-chave: "
+           ACCEPT TempPalavra
+           COMPUTE LenPalavra =
+              FUNCTION LENGTH(FUNCTION TRIM(TempPalavra))
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
+               MOVE 'N' TO AchouPalavra
+               IF LenPalavra > 0 AND LenPalavra <= 50
+                   PERFORM VARYING PosBusca FROM 1 BY 1
+                       UNTIL PosBusca > 51 - LenPalavra
+                       IF DescArr(I) (PosBusca:LenPalavra) =
+                               FUNCTION TRIM(TempPalavra)
+                           MOVE 'S' TO AchouPalavra
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+               END-IF
+               IF AchouPalavra = 'S'
+                   DISPLAY DataArr(I) " " HoraArr(I) " | Pri:"
+                      PriorArr(I) " Desc:" DescArr(I)
+               END-IF
+           END-PERFORM
+           .
+
+       *>----------------- CONSULTAR POR FAIXA DE PRIORIDADE -----------
+       ConsultarPorPrioridade.
+           DISPLAY "Prioridade Inicial (1-9): "
+           ACCEPT TempPriorIni
+           DISPLAY "Prioridade Final (1-9): "
+           ACCEPT TempPriorFim
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
+               IF PriorArr(I) >= TempPriorIni AND
+                  PriorArr(I) <= TempPriorFim
+                   DISPLAY DataArr(I) " " HoraArr(I) " | Pri:"
+                      PriorArr(I) " Desc:" DescArr(I)
+               END-IF
+           END-PERFORM
+           .
+
+       *>----------------- CONSULTAR POR FAIXA DE DATAS -----------
+       ConsultarPorPeriodo.
+           DISPLAY "Data Inicial (AAAAMMDD): "
+           ACCEPT DataIniPeriodo
+           DISPLAY "Data Final (AAAAMMDD): "
+           ACCEPT DataFimPeriodo
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
+               IF DataArr(I) >= DataIniPeriodo AND
+                  DataArr(I) <= DataFimPeriodo
+                   DISPLAY DataArr(I) " " HoraArr(I) " | Pri:"
+                      PriorArr(I) " Desc:" DescArr(I)
+               END-IF
+           END-PERFORM
+           .
+
+       *>----------------- ADICIONAR PARTICIPANTE -----------------
+       AdicionarParticipante.
+           DISPLAY "Data do Compromisso (AAAAMMDD): "
+           ACCEPT TempDate
+           DISPLAY "Hora do Compromisso (HHMM): "
+           ACCEPT TempHora
+           MOVE 'N' TO AchouComp
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
+               IF DataArr(I) = TempDate AND HoraArr(I) = TempHora
+                   MOVE 'S' TO AchouComp
+                   EXIT PERFORM
                END-IF
            END-PERFORM
+           IF AchouComp = 'N'
+               DISPLAY "Compromisso nao encontrado."
+           ELSE
+               DISPLAY "Nome do Participante: "
+               ACCEPT TempNomePart
+               OPEN EXTEND ParticipantesFile
+               IF FileStatus = "35"
+                   OPEN OUTPUT ParticipantesFile
+                   CLOSE ParticipantesFile
+                   OPEN EXTEND ParticipantesFile
+               END-IF
+               MOVE TempDate TO DataPart
+               MOVE TempHora TO HoraPart
+               MOVE TempNomePart TO NomePart
+               WRITE RegistroParticipante
+               CLOSE ParticipantesFile
+               DISPLAY "Participante adicionado."
+           END-IF
+           .
+
+       *>----------------- LISTAR PARTICIPANTES -----------------
+       ListarParticipantes.
+           DISPLAY "Data do Compromisso (AAAAMMDD): "
+           ACCEPT TempDate
+           OPEN INPUT ParticipantesFile
+           IF FileStatus = "35"
+               DISPLAY "Nenhum participante registrado."
+           ELSE
+               PERFORM UNTIL FileStatus = "10"
+                   READ ParticipantesFile NEXT
+                       AT END CONTINUE
+                       NOT AT END
+                           IF DataPart = TempDate
+                               DISPLAY HoraPart " - " NomePart
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ParticipantesFile
+           END-IF
            .
 
        *>----------------- REMOVER -----------------
@@ -247,12 +736,25 @@
            ACCEPT TempHora
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
                IF DataArr(I) = TempDate AND HoraArr(I) = TempHora
+                   MOVE DescArr(I) TO TempDesc
+                   MOVE "REMOVER" TO LogAcaoAtual
+                   PERFORM GravarLog
+                   MOVE TempDate TO DataComp
+                   MOVE TempHora TO HoraComp
+                   DELETE AgendaFile RECORD
+                       INVALID KEY
+                           DISPLAY "Aviso: registro nao encontrado "
+                              "no arquivo indexado - removido "
+                              "apenas da memoria."
+                   END-DELETE
                    PERFORM VARYING J FROM I BY 1 UNTIL J = CountAgenda
                        MOVE DataArr(J + 1) TO DataArr(J)
                        MOVE HoraArr(J + 1) TO HoraArr(J)
                        MOVE DuracaoArr(J + 1) TO DuracaoArr(J)
                        MOVE PriorArr(J + 1) TO PriorArr(J)
                        MOVE DescArr(J + 1) TO DescArr(J)
+                       MOVE RecorrArr(J + 1) TO RecorrArr(J)
+                       MOVE RecorrFimArr(J + 1) TO RecorrFimArr(J)
                    END-PERFORM
                    SUBTRACT 1 FROM CountAgenda
                    DISPLAY "Compromisso removido."
@@ -263,24 +765,63 @@
 
        *>----------------- EXPORTAR CSV -----------------
        ExportarCSV.
-           OPEN OUTPUT AgendaFile
+           OPEN OUTPUT CSVFile
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
-               DISPLAY DataArr(I) "," HoraArr(I) "," DuracaoArr(I) "," PriorArr(I) "," DescArr(I)
+               MOVE SPACES TO RegistroCSV
+               STRING DataArr(I) DELIMITED BY SIZE
+                      "," HoraArr(I) DELIMITED BY SIZE
+                      "," DuracaoArr(I) DELIMITED BY SIZE
+                      "," PriorArr(I) DELIMITED BY SIZE
+                      "," FUNCTION TRIM(DescArr(I)) DELIMITED BY SIZE
+                      "," RecorrArr(I) DELIMITED BY SIZE
+                      "," RecorrFimArr(I) DELIMITED BY SIZE
+                   INTO RegistroCSV
+               END-STRING
+               WRITE RegistroCSV
            END-PERFORM
-           CLOSE AgendaFile
-           DISPLAY "Exportacao concluida."
+           CLOSE CSVFile
+           DISPLAY "Exportacao concluida para agenda_export.csv."
            .
 
-       *>----------------- SALVAR -----------------
-       SalvarAgenda.
-           OPEN OUTPUT AgendaFile
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CountAgenda
-               MOVE DataArr(I) TO DataComp
-               MOVE HoraArr(I) TO HoraComp
-               MOVE DuracaoArr(I) TO Duracao
-               MOVE PriorArr(I) TO Prioridade
-               MOVE DescArr(I) TO DescricaoComp
-               WRITE RegistroAgenda
-           END-PERFORM
-           CLOSE AgendaFile
+       *>----------------- IMPORTAR CSV -----------------
+       ImportarCSV.
+           OPEN INPUT CSVFile
+           IF FileStatus = "35"
+               DISPLAY "agenda_export.csv nao encontrado."
+           ELSE
+               PERFORM UNTIL FileStatus = "10"
+                   READ CSVFile NEXT
+                       AT END CONTINUE
+                       NOT AT END
+                           PERFORM ParseLinhaCSV
+                           PERFORM ValidarData
+                           IF DadosValidos = 'S'
+                               PERFORM VerificarConflito
+                               IF Conflict = 'N'
+                                   PERFORM InserirItem
+                               ELSE
+                                   DISPLAY "Linha em conflito - "
+                                      "ignorada: " RegistroCSV
+                               END-IF
+                           ELSE
+                               DISPLAY "Linha com dados invalidos - "
+                                  "ignorada: " RegistroCSV
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CSVFile
+               DISPLAY "Importacao concluida."
+           END-IF
            .
+
+       *>----------------- PARSE LINHA CSV -----------------
+       ParseLinhaCSV.
+           MOVE SPACES TO TempDesc
+           MOVE "N" TO TempRecorrCod
+           MOVE 0 TO TempRecorrFim
+           UNSTRING RegistroCSV DELIMITED BY ","
+               INTO TempDate TempHora TempDur TempPrior TempDesc
+                    TempRecorrCod TempRecorrFim
+           END-UNSTRING
+           .
+
